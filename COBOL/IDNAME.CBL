@@ -0,0 +1,676 @@
+000100*****************************************************************
+000110* PROGRAM      IDNAME                                           *
+000120* PURPOSE      LOAD USER IDENTIFICATION RECORDS FROM THE DAILY  *
+000130*              EXTRACT FILE (INPUTFILE1) FOR DOWNSTREAM USE.    *
+000140*****************************************************************
+000150 IDENTIFICATION   DIVISION.
+000160 PROGRAM-ID.      IDNAME.
+000170 AUTHOR.          D W HOLLIS.
+000180 INSTALLATION.    ENTERPRISE SYSTEMS - IDENTITY SERVICES.
+000190 DATE-WRITTEN.    01/06/1998.
+000200 DATE-COMPILED.
+000210*****************************************************************
+000220* MODIFICATION HISTORY                                          *
+000230*   DATE       INIT   DESCRIPTION                                *
+000240*   ---------- ----   -------------------------------------------*
+000250*   01/06/1998 DWH    ORIGINAL PROGRAM.                          *
+000260*   08/09/2026 DWH    ADDED REJECTFILE - INVALID CODE1 KEYS ARE  *
+000270*                     NOW PULLED OUT WITH A REASON CODE INSTEAD  *
+000280*                     OF FLOWING THROUGH TO RECORD1 PROCESSING.  *
+000290*   08/09/2026 DWH    ADDED SUMMRPT CONTROL-TOTALS REPORT WRITTEN*
+000300*                     BY POST-PROCESS (RECORDS READ, RECORDS     *
+000310*                     REJECTED, RUN DATE).                       *
+000320*   08/09/2026 DWH    ADDED CHKPTFILE CHECKPOINT/RESTART - A     *
+000330*                     CHECKPOINT IS WRITTEN EVERY CHECKPOINT-    *
+000340*                     INTERVAL RECORDS SO A RERUN CAN SKIP PAST  *
+000350*                     WORK ALREADY DONE INSTEAD OF STARTING OVER.*
+000360*   08/09/2026 DWH    INPUTFILE1 NOW ASSIGNED TO DDNAME INFILE1  *
+000370*                     INSTEAD OF A HARDCODED PATH - THE JCL DD   *
+000380*                     CONTROLS WHICH EXTRACT IS READ.            *
+000390*   08/09/2026 DWH    ADDED DUPFILE DUPLICATE-CODE1 DETECTION -  *
+000400*                     A CODE1 SEEN AGAIN LATER IN THE SAME RUN   *
+000410*                     IS WRITTEN TO DUPFILE INSTEAD OF LOADING   *
+000420*                     TWICE DOWNSTREAM.                          *
+000430*   08/09/2026 DWH    ADDED INPUTFILE2 (ACTIVE-EMPLOYEE/STATUS   *
+000440*                     EXTRACT), LOADED AS A LOOKUP TABLE AND     *
+000450*                     MATCHED AGAINST RECORD1 BY CODE1.  MATCHED *
+000460*                     ACTIVE USERS GO TO MATCHFILE, EVERYONE     *
+000470*                     ELSE GOES TO EXCPFILE.                     *
+000480*   08/09/2026 DWH    RECORD1 MOVED TO COPYBOOK RECLAY01 AND     *
+000490*                     WIDENED WITH DEPT-CODE, RECORD1-STATUS AND *
+000500*                     EFFECTIVE-DATE FROM THE SOURCE EXTRACT.    *
+000510*   08/09/2026 DWH    THE RAW EXTRACT (NOW RAWFILE1) IS SORTED   *
+000520*                     INTO CODE1 SEQUENCE AHEAD OF MAIN-PROCESS. *
+000530*                     INPUTFILE1 IS THE SORTED STREAM SO EVERY   *
+000540*                     REPORT AND REJECT/DUPLICATE LIST COMES OUT *
+000550*                     IN CODE1 ORDER.                            *
+000560*   08/09/2026 DWH    MAIN-PROCESS NOW CHECKS THE FILE STATUS ON *
+000570*                     EVERY READ OF INPUTFILE1 - A REAL I/O      *
+000580*                     ERROR SETS FAILURE AND THE PROGRAM RETURNS *
+000590*                     A NON-ZERO COMPLETION CODE TO THE          *
+000600*                     SCHEDULER INSTEAD OF LOOKING LIKE A CLEAN  *
+000610*                     RUN.                                       *
+000620*   08/09/2026 DWH    ADDED AUDITFILE - EVERY RUN APPENDS ONE    *
+000630*                     LINE (RUN DATE/TIME, RECORDS READ AND      *
+000640*                     REJECTED, COMPLETION STATUS) FOR AN        *
+000650*                     AUDITABLE RUN HISTORY.                     *
+000660*   08/09/2026 DWH    A RESTART NOW REOPENS REJECTFILE, DUPFILE, *
+000670*                     MATCHFILE AND EXCPFILE IN EXTEND MODE AND  *
+000680*                     RESTORES ALL FIVE RUN COUNTERS FROM THE    *
+000690*                     CHECKPOINT INSTEAD OF TRUNCATING THE PRIOR *
+000700*                     RUN'S OUTPUT.  THE CHECKPOINT SKIP PASS    *
+000710*                     ALSO REBUILDS THE DUPLICATE-CODE1 TABLE SO *
+000720*                     DUPLICATES SPANNING A RESTART ARE STILL    *
+000730*                     CAUGHT, AND A FAILED RUN NO LONGER CLEARS  *
+000740*                     THE CHECKPOINT IT WOULD NEED TO RESTART    *
+000750*                     FROM.  MATCHFILE AND EXCPFILE NOW CARRY    *
+000760*                     DEPT-CODE AND EFFECTIVE-DATE FROM RECORD1, *
+000770*                     AND THE DUP-CHECK-TABLE / ACTIVE-EMP-TABLE *
+000780*                     CAPS NOW LOG A WARNING INSTEAD OF SILENTLY *
+000790*                     TRUNCATING.                                *
+000800*****************************************************************
+000810 ENVIRONMENT      DIVISION.
+000820 CONFIGURATION    SECTION.
+000830 SOURCE-COMPUTER. IBM-370.
+000840 OBJECT-COMPUTER. IBM-370.
+000850 SPECIAL-NAMES.
+000860     C01 IS TOP-OF-PAGE.
+000870 INPUT-OUTPUT     SECTION.
+000880 FILE-CONTROL.
+000890*    RAWFILE1 IS THE EXTRACT AS IT ARRIVES FROM THE SOURCE
+000900*    SYSTEM, IN WHATEVER ORDER IT WAS BUILT.  ASSIGNED TO A
+000910*    DDNAME RATHER THAN A FIXED PATH SO OPERATIONS CAN POINT
+000920*    THIS RUN AT ANY DATED EXTRACT (DAILY, MONTH-END, ETC) VIA
+000930*    THE JCL DD STATEMENT WITHOUT A SOURCE CHANGE OR RECOMPILE.
+000940     SELECT RAWFILE1    ASSIGN TO INFILE1
+000950         ORGANIZATION IS LINE SEQUENTIAL.
+000960     SELECT SRTWK1       ASSIGN TO SRTWK01.
+000970*    INPUTFILE1 IS RAWFILE1 RESEQUENCED INTO CODE1 ORDER BY THE
+000980*    SORT IN PRE-PROCESS - THIS IS WHAT MAIN-PROCESS ACTUALLY
+000990*    READS.
+001000     SELECT INPUTFILE1  ASSIGN TO "FILEPATH\SRTFILE1.DAT"
+001010         ORGANIZATION IS LINE SEQUENTIAL
+001020         FILE STATUS  IS INPUTFILE1-STATUS.
+001030     SELECT REJECTFILE  ASSIGN TO "FILEPATH\REJECT.DAT"
+001040         ORGANIZATION IS LINE SEQUENTIAL.
+001050     SELECT SUMMRPT      ASSIGN TO "FILEPATH\SUMMARY.DAT"
+001060         ORGANIZATION IS LINE SEQUENTIAL.
+001070     SELECT CHKPTFILE    ASSIGN TO "FILEPATH\CHECKPT.DAT"
+001080         ORGANIZATION IS LINE SEQUENTIAL
+001090         FILE STATUS  IS CHKPT-FILE-STATUS.
+001100     SELECT DUPFILE      ASSIGN TO "FILEPATH\DUPLICAT.DAT"
+001110         ORGANIZATION IS LINE SEQUENTIAL.
+001120*    INPUTFILE2 IS THE ACTIVE-EMPLOYEE/STATUS EXTRACT USED TO
+001130*    VALIDATE THAT A CODE1 ON INPUTFILE1 STILL BELONGS TO AN
+001140*    ACTIVE USER.  ASSIGNED TO A DDNAME FOR THE SAME REASON AS
+001150*    INPUTFILE1.
+001160     SELECT INPUTFILE2   ASSIGN TO INFILE2
+001170         ORGANIZATION IS LINE SEQUENTIAL.
+001180     SELECT MATCHFILE    ASSIGN TO "FILEPATH\MATCHED.DAT"
+001190         ORGANIZATION IS LINE SEQUENTIAL.
+001200     SELECT EXCPFILE     ASSIGN TO "FILEPATH\EXCEPT.DAT"
+001210         ORGANIZATION IS LINE SEQUENTIAL.
+001220*    AUDITFILE IS THE PERMANENT RUN HISTORY - IT IS OPENED IN
+001230*    EXTEND MODE SO EACH RUN APPENDS RATHER THAN OVERWRITES.
+001240     SELECT AUDITFILE    ASSIGN TO "FILEPATH\AUDITLOG.DAT"
+001250         ORGANIZATION IS LINE SEQUENTIAL
+001260         FILE STATUS  IS AUDIT-FILE-STATUS.
+001270 DATA             DIVISION.
+001280 FILE             SECTION.
+001290 FD  RAWFILE1
+001300     RECORDING MODE IS F.
+001310 01  RAWFILE1-RECORD                 PIC X(49).
+001320 SD  SRTWK1.
+001330 01  SORT-WORK-RECORD.
+001340     05  SRT-CODE1                   PIC 9(06).
+001350     05  FILLER                      PIC X(43).
+001360 FD  INPUTFILE1
+001370     RECORDING MODE IS F.
+001380     COPY RECLAY01.
+001390 FD  REJECTFILE
+001400     RECORDING MODE IS F.
+001410 01  REJECT-RECORD.
+001420     05  REJ-CODE1                   PIC X(06).
+001430     05  REJ-USERNAME                PIC X(30).
+001440     05  REJ-REASON-CODE             PIC X(02).
+001450         88  REJ-REASON-NON-NUMERIC  VALUE "01".
+001460     05  REJ-REASON-TEXT             PIC X(30).
+001470 FD  SUMMRPT
+001480     RECORDING MODE IS F.
+001490 01  SUMMARY-LINE                    PIC X(80).
+001500 FD  CHKPTFILE
+001510     RECORDING MODE IS F.
+001520 01  CHECKPOINT-RECORD.
+001530     05  CKPT-RECORDS-PROCESSED       PIC 9(07).
+001540     05  CKPT-RECORDS-REJECTED        PIC 9(07).
+001550     05  CKPT-RECORDS-DUPLICATED      PIC 9(07).
+001560     05  CKPT-RECORDS-MATCHED         PIC 9(07).
+001570     05  CKPT-RECORDS-EXCEPTION       PIC 9(07).
+001580 FD  DUPFILE
+001590     RECORDING MODE IS F.
+001600 01  DUPLICATE-RECORD.
+001610     05  DUP-CODE1                    PIC 9(06).
+001620     05  DUP-USERNAME                 PIC X(30).
+001630 FD  INPUTFILE2
+001640     RECORDING MODE IS F.
+001650 01  RECORD2.
+001660     05  R2-CODE1                     PIC 9(06).
+001670     05  R2-STATUS                    PIC X(01).
+001680         88  R2-ACTIVE                VALUE "A".
+001690         88  R2-INACTIVE              VALUE "I".
+001700 FD  MATCHFILE
+001710     RECORDING MODE IS F.
+001720 01  MATCH-RECORD.
+001730     05  MTC-CODE1                    PIC 9(06).
+001740     05  MTC-USERNAME                 PIC X(30).
+001750     05  MTC-DEPT-CODE                PIC X(04).
+001760     05  MTC-EFFECTIVE-DATE           PIC 9(08).
+001770     05  MTC-STATUS                   PIC X(01).
+001780 FD  EXCPFILE
+001790     RECORDING MODE IS F.
+001800 01  EXCEPTION-RECORD.
+001810     05  EXC-CODE1                    PIC 9(06).
+001820     05  EXC-USERNAME                 PIC X(30).
+001830     05  EXC-DEPT-CODE                PIC X(04).
+001840     05  EXC-EFFECTIVE-DATE           PIC 9(08).
+001850     05  EXC-STATUS                   PIC X(01).
+001860     05  EXC-REASON-CODE              PIC X(02).
+001870         88  EXC-NOT-ON-ROSTER        VALUE "01".
+001880         88  EXC-INACTIVE             VALUE "02".
+001890     05  EXC-REASON-TEXT              PIC X(30).
+001900 FD  AUDITFILE
+001910     RECORDING MODE IS F.
+001920 01  AUDIT-LINE                       PIC X(80).
+001930 WORKING-STORAGE  SECTION.
+001940 01  STATE.
+001950     05  STATE-CODE                  PIC X(02).
+001960         88  SUCCESS                 VALUE "00".
+001970         88  FAILURE                 VALUE "99".
+001980 01  FLAG1                           PIC X(03).
+001990     88  END-OF-FILE-1               VALUE "EOF".
+002000     88  MORE-RECORDS-1              VALUE "NO ".
+002010 01  FLAG2                           PIC X(03).
+002020     88  END-OF-FILE-2               VALUE "EOF".
+002030     88  MORE-RECORDS-2              VALUE "NO ".
+002040 01  RUN-COUNTERS.
+002050     05  RECORDS-READ-COUNT          PIC 9(07) COMP.
+002060     05  RECORDS-REJECTED-COUNT      PIC 9(07) COMP.
+002070     05  RECORDS-DUPLICATED-COUNT    PIC 9(07) COMP.
+002080     05  RECORDS-MATCHED-COUNT       PIC 9(07) COMP.
+002090     05  RECORDS-EXCEPTION-COUNT     PIC 9(07) COMP.
+002100 01  RUN-DATE-FIELDS.
+002110     05  RUN-DATE-CCYYMMDD           PIC 9(08).
+002120     05  RUN-DATE-CCYYMMDD-X REDEFINES
+002130         RUN-DATE-CCYYMMDD.
+002140         10  RUN-DATE-CCYY           PIC 9(04).
+002150         10  RUN-DATE-MM             PIC 9(02).
+002160         10  RUN-DATE-DD             PIC 9(02).
+002170 01  RUN-DATE-DISPLAY                PIC X(10).
+002180 01  SUMMARY-DETAIL-LINE.
+002190     05  SDL-LABEL                   PIC X(24).
+002200     05  FILLER                      PIC X(02)  VALUE SPACES.
+002210     05  SDL-VALUE                   PIC X(10).
+002220     05  FILLER                      PIC X(44)  VALUE SPACES.
+002230 01  SUMMARY-COUNT-DISPLAY           PIC ZZZZZZ9.
+002240 01  CHKPT-FILE-STATUS                PIC X(02).
+002250 01  CHECKPOINT-CONTROLS.
+002260     05  CHECKPOINT-INTERVAL          PIC 9(05) VALUE 05000.
+002270     05  RECS-SINCE-CHECKPOINT        PIC 9(05) COMP VALUE ZERO.
+002280     05  RESTART-RECORD-COUNT         PIC 9(07) COMP VALUE ZERO.
+002290     05  SKIP-RECORD-COUNT            PIC 9(07) COMP VALUE ZERO.
+002300 01  DUP-CHECK-COUNT                  PIC 9(05) COMP VALUE ZERO.
+002310 01  DUP-CHECK-SWITCH                 PIC X(01).
+002320     88  DUPLICATE-FOUND              VALUE "Y".
+002330     88  DUPLICATE-NOT-FOUND          VALUE "N".
+002340 01  DUP-TABLE-WARNING-SWITCH          PIC X(01).
+002350     88  DUP-TABLE-FULL-WARNED        VALUE "Y".
+002360     88  DUP-TABLE-NOT-YET-WARNED     VALUE "N".
+002370 01  DUP-CHECK-TABLE.
+002380     05  DUP-CHECK-ENTRY  OCCURS 50000 TIMES
+002390                          INDEXED BY DUP-CHECK-IDX.
+002400         10  DUP-CHECK-CODE1          PIC 9(06).
+002410 01  ACTIVE-EMP-COUNT                 PIC 9(05) COMP VALUE ZERO.
+002420 01  MATCH-SWITCH                     PIC X(01).
+002430     88  MATCH-FOUND                  VALUE "Y".
+002440     88  MATCH-NOT-FOUND              VALUE "N".
+002450 01  ROSTER-WARNING-SWITCH             PIC X(01).
+002460     88  ROSTER-TABLE-FULL-WARNED     VALUE "Y".
+002470     88  ROSTER-TABLE-NOT-YET-WARNED  VALUE "N".
+002480 01  ACTIVE-EMP-TABLE.
+002490     05  ACTIVE-EMP-ENTRY  OCCURS 20000 TIMES
+002500                           INDEXED BY ACTIVE-EMP-IDX.
+002510         10  ACTIVE-EMP-CODE1         PIC 9(06).
+002520         10  ACTIVE-EMP-STATUS        PIC X(01).
+002530             88  ACTIVE-EMP-IS-ACTIVE VALUE "A".
+002540 01  INPUTFILE1-STATUS                PIC X(02).
+002550     88  INPUTFILE1-STATUS-OK         VALUES "00" "10".
+002560 01  AUDIT-FILE-STATUS                PIC X(02).
+002570     88  AUDIT-FILE-NOT-FOUND         VALUE "35".
+002580 01  RUN-TIME-FIELDS.
+002590     05  RUN-TIME-HHMMSSHH            PIC 9(08).
+002600     05  RUN-TIME-HHMMSSHH-X REDEFINES
+002610         RUN-TIME-HHMMSSHH.
+002620         10  RUN-TIME-HH              PIC 9(02).
+002630         10  RUN-TIME-MM              PIC 9(02).
+002640         10  RUN-TIME-SS              PIC 9(02).
+002650         10  RUN-TIME-HH2             PIC 9(02).
+002660 01  RUN-TIME-DISPLAY                 PIC X(08).
+002670 01  AUDIT-DETAIL-LINE.
+002680     05  ADL-RUN-DATE                 PIC X(10).
+002690     05  FILLER                       PIC X(02)  VALUE SPACES.
+002700     05  ADL-RUN-TIME                 PIC X(08).
+002710     05  FILLER                       PIC X(02)  VALUE SPACES.
+002720     05  ADL-RECORDS-READ             PIC X(07).
+002730     05  FILLER                       PIC X(02)  VALUE SPACES.
+002740     05  ADL-RECORDS-REJECTED         PIC X(07).
+002750     05  FILLER                       PIC X(02)  VALUE SPACES.
+002760     05  ADL-COMPLETION-STATUS        PIC X(07).
+002770     05  FILLER                       PIC X(33)  VALUE SPACES.
+002780 PROCEDURE        DIVISION.
+002790 MAIN             SECTION.
+002800 MAIN-ENTRY.
+002810     PERFORM PRE-PROCESS THRU PRE-PROCESS-EXIT.
+002820     PERFORM MAIN-PROCESS THRU MAIN-PROCESS-EXIT
+002830         UNTIL END-OF-FILE-1.
+002840     PERFORM POST-PROCESS THRU POST-PROCESS-EXIT.
+002850     STOP RUN.
+002860*****************************************************************
+002870* PRE-PROCESS - OPEN FILES AND INITIALIZE WORKING STORAGE.      *
+002880*****************************************************************
+002890 PRE-PROCESS      SECTION.
+002900 PRE-PROCESS-ENTRY.
+002910     PERFORM 1100-SORT-RAWFILE1 THRU 1100-EXIT.
+002920     OPEN INPUT  INPUTFILE1.
+002930     MOVE SPACES  TO FLAG1 FLAG2.
+002940     MOVE "00"    TO STATE-CODE.
+002950     SET DUP-TABLE-NOT-YET-WARNED    TO TRUE.
+002960     SET ROSTER-TABLE-NOT-YET-WARNED TO TRUE.
+002970     MOVE ZERO    TO RECORDS-READ-COUNT
+002980                     RECORDS-REJECTED-COUNT
+002990                     RECORDS-DUPLICATED-COUNT
+003000                     RECORDS-MATCHED-COUNT
+003010                     RECORDS-EXCEPTION-COUNT
+003020                     RECS-SINCE-CHECKPOINT
+003030                     DUP-CHECK-COUNT
+003040                     ACTIVE-EMP-COUNT.
+003050     PERFORM 1150-READ-CHECKPOINT THRU 1150-EXIT.
+003060     IF RESTART-RECORD-COUNT > ZERO
+003070         OPEN EXTEND REJECTFILE
+003080         OPEN EXTEND DUPFILE
+003090         OPEN EXTEND MATCHFILE
+003100         OPEN EXTEND EXCPFILE
+003110     ELSE
+003120         OPEN OUTPUT REJECTFILE
+003130         OPEN OUTPUT DUPFILE
+003140         OPEN OUTPUT MATCHFILE
+003150         OPEN OUTPUT EXCPFILE
+003160     END-IF.
+003170     PERFORM 1200-APPLY-RESTART THRU 1200-EXIT.
+003180     PERFORM 1500-LOAD-ACTIVE-ROSTER THRU 1500-EXIT.
+003190 PRE-PROCESS-EXIT.
+003200     EXIT.
+003210 1100-SORT-RAWFILE1.
+003220     SORT SRTWK1
+003230         ON ASCENDING KEY SRT-CODE1
+003240         USING RAWFILE1
+003250         GIVING INPUTFILE1.
+003260     IF SORT-RETURN NOT = ZERO
+003270         SET FAILURE TO TRUE
+003280         DISPLAY "IDNAME - SORT FAILED, SORT-RETURN = "
+003290             SORT-RETURN
+003300     END-IF.
+003310 1100-EXIT.
+003320     EXIT.
+003330 1150-READ-CHECKPOINT.
+003340     OPEN INPUT CHKPTFILE.
+003350     IF CHKPT-FILE-STATUS = "00"
+003360         READ CHKPTFILE
+003370             AT END MOVE ZERO TO CHECKPOINT-RECORD
+003380         END-READ
+003390         MOVE CKPT-RECORDS-PROCESSED  TO RESTART-RECORD-COUNT
+003400         MOVE CKPT-RECORDS-REJECTED   TO RECORDS-REJECTED-COUNT
+003410         MOVE CKPT-RECORDS-DUPLICATED TO RECORDS-DUPLICATED-COUNT
+003420         MOVE CKPT-RECORDS-MATCHED    TO RECORDS-MATCHED-COUNT
+003430         MOVE CKPT-RECORDS-EXCEPTION  TO RECORDS-EXCEPTION-COUNT
+003440         CLOSE CHKPTFILE
+003450     ELSE
+003460         MOVE ZERO TO RESTART-RECORD-COUNT
+003470     END-IF.
+003480 1150-EXIT.
+003490     EXIT.
+003500 1200-APPLY-RESTART.
+003510     IF RESTART-RECORD-COUNT > ZERO
+003520         DISPLAY "IDNAME - RESTARTING AFTER CHECKPOINT AT RECORD "
+003530             RESTART-RECORD-COUNT
+003540         MOVE RESTART-RECORD-COUNT TO SKIP-RECORD-COUNT
+003550                                       RECORDS-READ-COUNT
+003560         PERFORM 1300-SKIP-TO-CHECKPOINT THRU 1300-EXIT
+003570             UNTIL SKIP-RECORD-COUNT = ZERO
+003580                OR END-OF-FILE-1
+003590     END-IF.
+003600 1200-EXIT.
+003610     EXIT.
+003620 1300-SKIP-TO-CHECKPOINT.
+003630     READ INPUTFILE1
+003640         AT END SET END-OF-FILE-1 TO TRUE
+003650     END-READ.
+003660     IF NOT INPUTFILE1-STATUS-OK
+003670         SET FAILURE TO TRUE
+003680         SET END-OF-FILE-1 TO TRUE
+003690         DISPLAY "IDNAME - I/O ERROR ON INPUTFILE1, STATUS = "
+003700             INPUTFILE1-STATUS
+003710         GO TO 1300-EXIT
+003720     END-IF.
+003730     IF NOT END-OF-FILE-1
+003740         PERFORM 1350-REBUILD-DUP-CHECK-TABLE THRU 1350-EXIT
+003750         SUBTRACT 1 FROM SKIP-RECORD-COUNT
+003760     END-IF.
+003770 1300-EXIT.
+003780     EXIT.
+003790 1350-REBUILD-DUP-CHECK-TABLE.
+003800     IF CODE1 NOT NUMERIC
+003810         GO TO 1350-EXIT
+003820     END-IF.
+003830     SET DUPLICATE-NOT-FOUND TO TRUE.
+003840     IF DUP-CHECK-COUNT > ZERO
+003850         SET DUP-CHECK-IDX TO 1
+003860         SEARCH DUP-CHECK-ENTRY
+003870             AT END
+003880                 SET DUPLICATE-NOT-FOUND TO TRUE
+003890             WHEN DUP-CHECK-CODE1 (DUP-CHECK-IDX) = CODE1
+003900                 SET DUPLICATE-FOUND TO TRUE
+003910         END-SEARCH
+003920     END-IF.
+003930     IF DUPLICATE-FOUND
+003940         GO TO 1350-EXIT
+003950     END-IF.
+003960     IF DUP-CHECK-COUNT < 50000
+003970         ADD 1 TO DUP-CHECK-COUNT
+003980         SET DUP-CHECK-IDX TO DUP-CHECK-COUNT
+003990         MOVE CODE1 TO DUP-CHECK-CODE1 (DUP-CHECK-IDX)
+004000     ELSE
+004010         PERFORM 2160-DUP-TABLE-FULL-WARNING THRU 2160-EXIT
+004020     END-IF.
+004030 1350-EXIT.
+004040     EXIT.
+004050 1500-LOAD-ACTIVE-ROSTER.
+004060     OPEN INPUT INPUTFILE2.
+004070     PERFORM 1510-LOAD-ACTIVE-EMP-RECORD THRU 1510-EXIT
+004080         UNTIL END-OF-FILE-2
+004090            OR ACTIVE-EMP-COUNT = 20000.
+004100     IF ACTIVE-EMP-COUNT = 20000 AND NOT END-OF-FILE-2
+004110         PERFORM 1520-ROSTER-FULL-WARNING THRU 1520-EXIT
+004120     END-IF.
+004130     CLOSE INPUTFILE2.
+004140 1500-EXIT.
+004150     EXIT.
+004160 1510-LOAD-ACTIVE-EMP-RECORD.
+004170     READ INPUTFILE2
+004180         AT END SET END-OF-FILE-2 TO TRUE
+004190     END-READ.
+004200     IF NOT END-OF-FILE-2
+004210         ADD 1 TO ACTIVE-EMP-COUNT
+004220         SET ACTIVE-EMP-IDX TO ACTIVE-EMP-COUNT
+004230         MOVE R2-CODE1  TO ACTIVE-EMP-CODE1  (ACTIVE-EMP-IDX)
+004240         MOVE R2-STATUS TO ACTIVE-EMP-STATUS (ACTIVE-EMP-IDX)
+004250     END-IF.
+004260 1510-EXIT.
+004270     EXIT.
+004280 1520-ROSTER-FULL-WARNING.
+004290     IF NOT ROSTER-TABLE-FULL-WARNED
+004300         DISPLAY "IDNAME - WARNING - ACTIVE-EMP-TABLE FULL AT 20K"
+004310         DISPLAY "IDNAME - REMAINING ROSTER RECORDS NOT LOADED"
+004320         DISPLAY "IDNAME - THEIR CODE1S MAY MISROUTE TO EXCPFILE"
+004330         SET ROSTER-TABLE-FULL-WARNED TO TRUE
+004340     END-IF.
+004350 1520-EXIT.
+004360     EXIT.
+004370*****************************************************************
+004380* MAIN-PROCESS - READ AND EDIT ONE RECORD1 PER INVOCATION.      *
+004390* INVALID (NON-NUMERIC) CODE1 VALUES ARE ROUTED TO REJECTFILE   *
+004400* INSTEAD OF BEING LEFT IN THE STREAM FOR DOWNSTREAM JOBS.      *
+004410*****************************************************************
+004420 MAIN-PROCESS     SECTION.
+004430 MAIN-PROCESS-ENTRY.
+004440     READ INPUTFILE1
+004450         AT END SET END-OF-FILE-1 TO TRUE
+004460     END-READ.
+004470     IF NOT INPUTFILE1-STATUS-OK
+004480         SET FAILURE TO TRUE
+004490         SET END-OF-FILE-1 TO TRUE
+004500         DISPLAY "IDNAME - I/O ERROR ON INPUTFILE1, STATUS = "
+004510             INPUTFILE1-STATUS
+004520         GO TO MAIN-PROCESS-EXIT
+004530     END-IF.
+004540     IF NOT END-OF-FILE-1
+004550         ADD 1 TO RECORDS-READ-COUNT
+004560         PERFORM 2100-EDIT-RECORD1 THRU 2100-EXIT
+004570         ADD 1 TO RECS-SINCE-CHECKPOINT
+004580         IF RECS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+004590             PERFORM 2900-WRITE-CHECKPOINT THRU 2900-EXIT
+004600         END-IF
+004610     END-IF.
+004620 MAIN-PROCESS-EXIT.
+004630     EXIT.
+004640 2100-EDIT-RECORD1.
+004650     IF CODE1 NOT NUMERIC
+004660         MOVE CODE1                  TO REJ-CODE1
+004670         MOVE USERNAME               TO REJ-USERNAME
+004680         MOVE "01"                   TO REJ-REASON-CODE
+004690         MOVE "CODE1 IS NOT NUMERIC" TO REJ-REASON-TEXT
+004700         WRITE REJECT-RECORD
+004710         ADD 1 TO RECORDS-REJECTED-COUNT
+004720     ELSE
+004730         PERFORM 2150-CHECK-DUPLICATE-CODE1 THRU 2150-EXIT
+004740         IF NOT DUPLICATE-FOUND
+004750             PERFORM 2200-MATCH-ACTIVE-ROSTER THRU 2200-EXIT
+004760         END-IF
+004770     END-IF.
+004780 2100-EXIT.
+004790     EXIT.
+004800 2150-CHECK-DUPLICATE-CODE1.
+004810     SET DUPLICATE-NOT-FOUND TO TRUE.
+004820     IF DUP-CHECK-COUNT > ZERO
+004830         SET DUP-CHECK-IDX TO 1
+004840         SEARCH DUP-CHECK-ENTRY
+004850             AT END
+004860                 SET DUPLICATE-NOT-FOUND TO TRUE
+004870             WHEN DUP-CHECK-CODE1 (DUP-CHECK-IDX) = CODE1
+004880                 SET DUPLICATE-FOUND TO TRUE
+004890         END-SEARCH
+004900     END-IF.
+004910     IF DUPLICATE-FOUND
+004920         MOVE CODE1    TO DUP-CODE1
+004930         MOVE USERNAME TO DUP-USERNAME
+004940         WRITE DUPLICATE-RECORD
+004950         ADD 1 TO RECORDS-DUPLICATED-COUNT
+004960     ELSE
+004970         IF DUP-CHECK-COUNT < 50000
+004980             ADD 1 TO DUP-CHECK-COUNT
+004990             SET DUP-CHECK-IDX TO DUP-CHECK-COUNT
+005000             MOVE CODE1 TO DUP-CHECK-CODE1 (DUP-CHECK-IDX)
+005010         ELSE
+005020             PERFORM 2160-DUP-TABLE-FULL-WARNING THRU 2160-EXIT
+005030         END-IF
+005040     END-IF.
+005050 2150-EXIT.
+005060     EXIT.
+005070 2160-DUP-TABLE-FULL-WARNING.
+005080     IF NOT DUP-TABLE-FULL-WARNED
+005090         DISPLAY "IDNAME - WARNING - DUP-CHECK-TABLE FULL AT 50K"
+005100         DISPLAY "IDNAME - LATER DUPLICATES WILL NOT BE DETECTED"
+005110         SET DUP-TABLE-FULL-WARNED TO TRUE
+005120     END-IF.
+005130 2160-EXIT.
+005140     EXIT.
+005150 2200-MATCH-ACTIVE-ROSTER.
+005160     SET MATCH-NOT-FOUND TO TRUE.
+005170     IF ACTIVE-EMP-COUNT > ZERO
+005180         SET ACTIVE-EMP-IDX TO 1
+005190         SEARCH ACTIVE-EMP-ENTRY
+005200             AT END
+005210                 SET MATCH-NOT-FOUND TO TRUE
+005220             WHEN ACTIVE-EMP-CODE1 (ACTIVE-EMP-IDX) = CODE1
+005230                 SET MATCH-FOUND TO TRUE
+005240         END-SEARCH
+005250     END-IF.
+005260     IF MATCH-FOUND
+005270         IF ACTIVE-EMP-IS-ACTIVE (ACTIVE-EMP-IDX)
+005280             MOVE CODE1          TO MTC-CODE1
+005290             MOVE USERNAME       TO MTC-USERNAME
+005300             MOVE DEPT-CODE      TO MTC-DEPT-CODE
+005310             MOVE EFFECTIVE-DATE TO MTC-EFFECTIVE-DATE
+005320             MOVE RECORD1-STATUS TO MTC-STATUS
+005330             WRITE MATCH-RECORD
+005340             ADD 1 TO RECORDS-MATCHED-COUNT
+005350         ELSE
+005360             MOVE CODE1          TO EXC-CODE1
+005370             MOVE USERNAME       TO EXC-USERNAME
+005380             MOVE DEPT-CODE      TO EXC-DEPT-CODE
+005390             MOVE EFFECTIVE-DATE TO EXC-EFFECTIVE-DATE
+005400             MOVE RECORD1-STATUS TO EXC-STATUS
+005410             MOVE "02"                  TO EXC-REASON-CODE
+005420             MOVE "USER IS INACTIVE"    TO EXC-REASON-TEXT
+005430             WRITE EXCEPTION-RECORD
+005440             ADD 1 TO RECORDS-EXCEPTION-COUNT
+005450         END-IF
+005460     ELSE
+005470         MOVE CODE1          TO EXC-CODE1
+005480         MOVE USERNAME       TO EXC-USERNAME
+005490         MOVE DEPT-CODE      TO EXC-DEPT-CODE
+005500         MOVE EFFECTIVE-DATE TO EXC-EFFECTIVE-DATE
+005510         MOVE RECORD1-STATUS TO EXC-STATUS
+005520         MOVE "01"                  TO EXC-REASON-CODE
+005530         MOVE "CODE1 NOT ON ROSTER" TO EXC-REASON-TEXT
+005540         WRITE EXCEPTION-RECORD
+005550         ADD 1 TO RECORDS-EXCEPTION-COUNT
+005560     END-IF.
+005570 2200-EXIT.
+005580     EXIT.
+005590 2900-WRITE-CHECKPOINT.
+005600     OPEN OUTPUT CHKPTFILE.
+005610     MOVE RECORDS-READ-COUNT      TO CKPT-RECORDS-PROCESSED.
+005620     MOVE RECORDS-REJECTED-COUNT  TO CKPT-RECORDS-REJECTED.
+005630     MOVE RECORDS-DUPLICATED-COUNT TO CKPT-RECORDS-DUPLICATED.
+005640     MOVE RECORDS-MATCHED-COUNT   TO CKPT-RECORDS-MATCHED.
+005650     MOVE RECORDS-EXCEPTION-COUNT TO CKPT-RECORDS-EXCEPTION.
+005660     WRITE CHECKPOINT-RECORD.
+005670     CLOSE CHKPTFILE.
+005680     MOVE ZERO TO RECS-SINCE-CHECKPOINT.
+005690 2900-EXIT.
+005700     EXIT.
+005710*****************************************************************
+005720* POST-PROCESS - PRODUCE THE RUN CONTROL-TOTALS REPORT AND      *
+005730* CLOSE ALL FILES.                                              *
+005740*****************************************************************
+005750 POST-PROCESS     SECTION.
+005760 POST-PROCESS-ENTRY.
+005770     OPEN OUTPUT SUMMRPT.
+005780     PERFORM 3100-WRITE-SUMMARY-REPORT THRU 3100-EXIT.
+005790     CLOSE SUMMRPT.
+005800     PERFORM 3200-WRITE-AUDIT-LOG THRU 3200-EXIT.
+005810     IF SUCCESS
+005820         PERFORM 3050-CLEAR-CHECKPOINT THRU 3050-EXIT
+005830     END-IF.
+005840     CLOSE INPUTFILE1.
+005850     CLOSE REJECTFILE.
+005860     CLOSE DUPFILE.
+005870     CLOSE MATCHFILE.
+005880     CLOSE EXCPFILE.
+005890     PERFORM 3400-SET-RETURN-CODE THRU 3400-EXIT.
+005900 POST-PROCESS-EXIT.
+005910     EXIT.
+005920 3400-SET-RETURN-CODE.
+005930     IF SUCCESS
+005940         MOVE 0  TO RETURN-CODE
+005950     ELSE
+005960         MOVE 99 TO RETURN-CODE
+005970     END-IF.
+005980 3400-EXIT.
+005990     EXIT.
+006000 3050-CLEAR-CHECKPOINT.
+006010     OPEN OUTPUT CHKPTFILE.
+006020     MOVE ZERO TO CHECKPOINT-RECORD.
+006030     WRITE CHECKPOINT-RECORD.
+006040     CLOSE CHKPTFILE.
+006050 3050-EXIT.
+006060     EXIT.
+006070 3100-WRITE-SUMMARY-REPORT.
+006080     ACCEPT RUN-DATE-CCYYMMDD FROM DATE YYYYMMDD.
+006090     STRING RUN-DATE-MM  DELIMITED BY SIZE
+006100            "/"          DELIMITED BY SIZE
+006110            RUN-DATE-DD  DELIMITED BY SIZE
+006120            "/"          DELIMITED BY SIZE
+006130            RUN-DATE-CCYY DELIMITED BY SIZE
+006140         INTO RUN-DATE-DISPLAY.
+006150     MOVE SPACES              TO SUMMARY-LINE.
+006160     MOVE "IDNAME RUN CONTROL-TOTALS REPORT" TO SUMMARY-LINE.
+006170     WRITE SUMMARY-LINE.
+006180     MOVE SPACES              TO SUMMARY-LINE.
+006190     WRITE SUMMARY-LINE.
+006200     MOVE SPACES              TO SUMMARY-DETAIL-LINE.
+006210     MOVE "RUN DATE"          TO SDL-LABEL.
+006220     MOVE RUN-DATE-DISPLAY    TO SDL-VALUE.
+006230     MOVE SUMMARY-DETAIL-LINE TO SUMMARY-LINE.
+006240     WRITE SUMMARY-LINE.
+006250     MOVE RECORDS-READ-COUNT  TO SUMMARY-COUNT-DISPLAY.
+006260     MOVE SPACES              TO SUMMARY-DETAIL-LINE.
+006270     MOVE "RECORDS READ"      TO SDL-LABEL.
+006280     MOVE SUMMARY-COUNT-DISPLAY TO SDL-VALUE.
+006290     MOVE SUMMARY-DETAIL-LINE TO SUMMARY-LINE.
+006300     WRITE SUMMARY-LINE.
+006310     MOVE RECORDS-REJECTED-COUNT TO SUMMARY-COUNT-DISPLAY.
+006320     MOVE SPACES              TO SUMMARY-DETAIL-LINE.
+006330     MOVE "RECORDS REJECTED"  TO SDL-LABEL.
+006340     MOVE SUMMARY-COUNT-DISPLAY TO SDL-VALUE.
+006350     MOVE SUMMARY-DETAIL-LINE TO SUMMARY-LINE.
+006360     WRITE SUMMARY-LINE.
+006370     MOVE RECORDS-DUPLICATED-COUNT TO SUMMARY-COUNT-DISPLAY.
+006380     MOVE SPACES              TO SUMMARY-DETAIL-LINE.
+006390     MOVE "RECORDS DUPLICATED" TO SDL-LABEL.
+006400     MOVE SUMMARY-COUNT-DISPLAY TO SDL-VALUE.
+006410     MOVE SUMMARY-DETAIL-LINE TO SUMMARY-LINE.
+006420     WRITE SUMMARY-LINE.
+006430     MOVE RECORDS-MATCHED-COUNT TO SUMMARY-COUNT-DISPLAY.
+006440     MOVE SPACES              TO SUMMARY-DETAIL-LINE.
+006450     MOVE "RECORDS MATCHED"   TO SDL-LABEL.
+006460     MOVE SUMMARY-COUNT-DISPLAY TO SDL-VALUE.
+006470     MOVE SUMMARY-DETAIL-LINE TO SUMMARY-LINE.
+006480     WRITE SUMMARY-LINE.
+006490     MOVE RECORDS-EXCEPTION-COUNT TO SUMMARY-COUNT-DISPLAY.
+006500     MOVE SPACES              TO SUMMARY-DETAIL-LINE.
+006510     MOVE "RECORDS EXCEPTION" TO SDL-LABEL.
+006520     MOVE SUMMARY-COUNT-DISPLAY TO SDL-VALUE.
+006530     MOVE SUMMARY-DETAIL-LINE TO SUMMARY-LINE.
+006540     WRITE SUMMARY-LINE.
+006550 3100-EXIT.
+006560     EXIT.
+006570 3200-WRITE-AUDIT-LOG.
+006580     ACCEPT RUN-TIME-HHMMSSHH FROM TIME.
+006590     STRING RUN-TIME-HH DELIMITED BY SIZE
+006600            ":"         DELIMITED BY SIZE
+006610            RUN-TIME-MM DELIMITED BY SIZE
+006620            ":"         DELIMITED BY SIZE
+006630            RUN-TIME-SS DELIMITED BY SIZE
+006640         INTO RUN-TIME-DISPLAY.
+006650     MOVE SPACES              TO AUDIT-DETAIL-LINE.
+006660     MOVE RUN-DATE-DISPLAY    TO ADL-RUN-DATE.
+006670     MOVE RUN-TIME-DISPLAY    TO ADL-RUN-TIME.
+006680     MOVE RECORDS-READ-COUNT     TO SUMMARY-COUNT-DISPLAY.
+006690     MOVE SUMMARY-COUNT-DISPLAY  TO ADL-RECORDS-READ.
+006700     MOVE RECORDS-REJECTED-COUNT TO SUMMARY-COUNT-DISPLAY.
+006710     MOVE SUMMARY-COUNT-DISPLAY  TO ADL-RECORDS-REJECTED.
+006720     IF SUCCESS
+006730         MOVE "SUCCESS" TO ADL-COMPLETION-STATUS
+006740     ELSE
+006750         MOVE "FAILURE" TO ADL-COMPLETION-STATUS
+006760     END-IF.
+006770     MOVE AUDIT-DETAIL-LINE   TO AUDIT-LINE.
+006780     OPEN EXTEND AUDITFILE.
+006790     IF AUDIT-FILE-NOT-FOUND
+006800         OPEN OUTPUT AUDITFILE
+006810     END-IF.
+006820     WRITE AUDIT-LINE.
+006830     CLOSE AUDITFILE.
+006840 3200-EXIT.
+006850     EXIT.
