@@ -0,0 +1,19 @@
+      *****************************************************************
+      * RECLAY01 - RECORD1 LAYOUT FOR INPUTFILE1 (USER IDENTIFICATION *
+      *            EXTRACT).  SHARED BY IDNAME AND ANY DOWNSTREAM     *
+      *            PROGRAM THAT READS THE SAME EXTRACT.               *
+      *****************************************************************
+      *   DATE       INIT   DESCRIPTION
+      *   ---------- ----   ------------------------------------------
+      *   08/09/2026 DWH    ORIGINAL COPYBOOK - CARVED OUT OF IDNAME'S
+      *                     INLINE FD AND WIDENED WITH DEPT-CODE,
+      *                     RECORD1-STATUS AND EFFECTIVE-DATE.
+      *****************************************************************
+       01  RECORD1.
+           05  CODE1                       PIC 9(06).
+           05  USERNAME                    PIC X(30).
+           05  DEPT-CODE                   PIC X(04).
+           05  RECORD1-STATUS              PIC X(01).
+               88  RECORD1-ACTIVE          VALUE "A".
+               88  RECORD1-INACTIVE        VALUE "I".
+           05  EFFECTIVE-DATE              PIC 9(08).
